@@ -5,7 +5,11 @@ program-id.	    cat.
 environment division.
 input-output section.
 file-control.
-	select cat-file assign to file-name
+	select optional cat-file assign to file-name
+	organization is line sequential
+	file status is ws-cat-status.
+
+	select out-file assign to ws-out-file
 	organization is line sequential.
 
 data division.
@@ -13,23 +17,154 @@ file section.
 fd	cat-file.
 01	cat-input	pic	x(300).
 
+fd	out-file.
+01	out-record	pic	x(300).
+
 working-storage section.
 01	line-input	pic	x(300).
 01	file-name	pic	x(200).
 01	file-end	pic	A	value 'N'.
+01	ws-cat-status	pic	xx	value spaces.
+
+01	ws-args			pic x(300).
+01	ws-ptr			pic 9(4).
+01	ws-tok			pic x(200).
+01	ws-expect		pic x		value spaces.
+
+01	ws-file-list.
+	05	ws-file-entry	occurs 20 times pic x(200).
+01	ws-file-count		pic 99		value 0.
+01	ws-file-idx		pic 99.
+
+01	ws-numbering		pic x		value 'N'.
+01	ws-line-num		pic 9(6)	value 0.
+01	ws-line-num-disp	pic z(5)9.
+
+01	ws-pattern		pic x(100)	value spaces.
+01	ws-match-count		pic 9(4)	value 0.
+
+01	ws-out-file		pic x(200)	value spaces.
+01	ws-out-mode		pic x		value spaces.
+01	ws-write-out		pic x		value 'N'.
+
+01	ws-total-records	pic 9(9)	value 0.
+01	ws-total-bytes		pic 9(9)	value 0.
 
 procedure division.
-accept file-name from command-line.
-open input cat-file.
-perform until file-end = 'Y'
 
-	read cat-file into cat-input
-	at end
-		move 'Y' to file-end
-	not at end
-		move cat-input to line-input
-		display line-input with no advancing
-		display space
-end-perform.
+process-args.
+	accept ws-args from command-line
+	move 1 to ws-ptr
+	perform until ws-ptr > function length( function trim( ws-args ) )
+		move spaces to ws-tok
+		unstring ws-args delimited by space into ws-tok with pointer ws-ptr
+		if ws-tok not = spaces
+			perform classify-token
+		end-if
+	end-perform
+
+	if ws-file-count = 0
+		display "cat: ERROR - no file name given"
+		stop run
+	end-if
+
+	if ws-write-out = 'Y'
+		if ws-out-mode = 'A' or ws-out-mode = 'a'
+			open extend out-file
+		else
+			open output out-file
+		end-if
+	end-if
+
+	perform varying ws-file-idx from 1 by 1 until ws-file-idx > ws-file-count
+		move ws-file-entry( ws-file-idx ) to file-name
+		perform show-file
+	end-perform
+
+	if ws-write-out = 'Y'
+		close out-file
+	end-if
+
+	display "cat: " ws-total-records " record(s), " ws-total-bytes " byte(s)"
+	stop run.
+
+classify-token.
+	evaluate true
+		when ws-expect = 'P'
+			move ws-tok to ws-pattern
+			move spaces to ws-expect
+		when ws-expect = 'F'
+			move ws-tok to ws-out-file
+			move 'M' to ws-expect
+		when ws-expect = 'M'
+			move ws-tok to ws-out-mode
+			move 'Y' to ws-write-out
+			move spaces to ws-expect
+		when ws-tok = "-n"
+			move 'Y' to ws-numbering
+		when ws-tok = "-p"
+			move 'P' to ws-expect
+		when ws-tok = "-o"
+			move 'F' to ws-expect
+		when other
+			add 1 to ws-file-count
+			move ws-tok to ws-file-entry( ws-file-count )
+	end-evaluate
+exit.
+
+show-file.
+	move 'N' to file-end
+	open input cat-file
+	if ws-cat-status not = "00"
+		display "cat: ERROR - cannot open file: " function trim( file-name )
+		close cat-file
+	else
+		perform until file-end = 'Y'
+			read cat-file into cat-input
+			at end
+				move 'Y' to file-end
+			not at end
+				move cat-input to line-input
+				perform process-line
+		end-perform
+		close cat-file
+	end-if
+exit.
+
+process-line.
+	add 1 to ws-total-records
+	add function length( function trim( line-input, trailing ) ) to ws-total-bytes
+
+	add 1 to ws-line-num
+
+	move 0 to ws-match-count
+	if ws-pattern not = spaces
+		inspect line-input tallying ws-match-count for all function trim( ws-pattern )
+	end-if
 
+	if ws-pattern = spaces or ws-match-count > 0
+		if ws-numbering = 'Y'
+			move ws-line-num to ws-line-num-disp
+		end-if
 
+		if ws-write-out = 'Y'
+			move spaces to out-record
+			if ws-numbering = 'Y'
+				string ws-line-num-disp delimited by size
+					"  " delimited by size
+					line-input delimited by size
+					into out-record
+			else
+				move line-input to out-record
+			end-if
+			write out-record
+		else
+			if ws-numbering = 'Y'
+				display ws-line-num-disp "  " line-input with no advancing
+			else
+				display line-input with no advancing
+			end-if
+			display space
+		end-if
+	end-if
+exit.
