@@ -2,11 +2,84 @@ identification division.
 program-id.    'Brutto zu Netto'.
 
 
+environment division.
+input-output section.
+file-control.
+       select optional rate-file assign to ws-rate-file
+       organization is line sequential
+       file status is ws-rate-status.
+
+       select optional emp-file assign to ws-emp-file
+       organization is line sequential.
+
+       select payslip-file assign to ws-payslip-file
+       organization is line sequential.
+
+       select optional ytd-file assign to ws-ytd-file
+       organization is line sequential
+       file status is ws-ytd-status.
+
+       select journal-file assign to ws-journal-file
+       organization is line sequential.
+
 data division.
+file section.
+fd rate-file.
+01 rate-record.
+       05 rate-year         pic 9(4).
+       05 rate-rte          pic 9v9.
+       05 rate-krk          pic 9v9.
+       05 rate-arb          pic 9v9.
+       05 rate-pfg          pic 9v999.
+       05 rate-lohnsteuer   pic 99.
+       05 rate-solid        pic 9v9.
+       05 rate-kirche       pic 9.
+       05 rate-bbg          pic 9(5).
+
+fd emp-file.
+01 emp-record.
+       05 emp-id            pic x(10).
+       05 emp-brutto        pic 9(6)v99.
+       05 emp-kirche-flag   pic x.
+       05 emp-kirche-rate   pic 9v9.
+
+fd payslip-file.
+01 payslip-record            pic x(120).
+
+fd ytd-file.
+01 ytd-record.
+       05 ytdr-emp-id        pic x(10).
+       05 ytdr-year          pic 9(4).
+       05 ytdr-brutto        pic 9(8)v99.
+       05 ytdr-rte           pic 9(8)v99.
+       05 ytdr-krk           pic 9(8)v99.
+       05 ytdr-arb           pic 9(8)v99.
+       05 ytdr-pfg           pic 9(8)v99.
+       05 ytdr-lohnst        pic 9(8)v99.
+       05 ytdr-solid         pic 9(8)v99.
+       05 ytdr-kirche        pic 9(8)v99.
+       05 ytdr-netto         pic 9(8)v99.
+       05 ytdr-months        pic 9(2).
+
+fd journal-file.
+01 journal-record            pic x(150).
+
 working-storage section.
-01 brutto              pic     9999V99.
-01 netto               pic     9999V99.
+01 brutto              pic     9(6)V99.
+01 netto               pic     9(6)V99.
 
+01 ws-rate-file         pic     x(200)   value "RATES.DAT".
+01 ws-rate-status       pic     xx       value spaces.
+01 ws-rate-end          pic     x        value 'N'.
+01 ws-today             pic     9(8).
+01 ws-rate-year-wanted  pic     9(4).
+01 ws-rate-found        pic     x        value 'N'.
+
+01 ws-cmd-args          pic     x(200).
+01 ws-emp-file          pic     x(200).
+01 ws-payslip-file      pic     x(200).
+01 ws-batch-mode        pic     x        value 'N'.
+01 ws-emp-end           pic     x        value 'N'.
 
 01 przt-vers.
        05 przt-rte      pic     9V9         value   9.3.
@@ -28,31 +101,331 @@ working-storage section.
        05 solid    pic 99999v99.
        05 kirche   pic 99999v99.
 
+01 ws-kirche-flag       pic     x        value 'J'.
+01 ws-kirche-rate       pic     9v9.
+01 ws-kirche-pct        pic     9v9.
+
+01 ws-bbg               pic     9(5)     value 99999.
+01 ws-sv-base           pic     9(5)v99.
+
+01 ws-ytd-file          pic     x(200)   value "YTD.DAT".
+01 ws-ytd-status        pic     xx       value spaces.
+01 ws-ytd-end           pic     x        value 'N'.
+01 ws-ytd-count         pic     9(3)     value 0.
+01 ws-ytd-idx           pic     9(3).
+01 ws-ytd-match-idx     pic     9(3).
+01 ws-ytd-found         pic     x        value 'N'.
+01 ws-emp-id-input      pic     x(10).
+
+01 ytd-table.
+       05 ytd-entry occurs 500 times.
+              10 ytd-emp-id     pic x(10).
+              10 ytd-year       pic 9(4).
+              10 ytd-brutto     pic 9(8)v99.
+              10 ytd-rte        pic 9(8)v99.
+              10 ytd-krk        pic 9(8)v99.
+              10 ytd-arb        pic 9(8)v99.
+              10 ytd-pfg        pic 9(8)v99.
+              10 ytd-lohnst     pic 9(8)v99.
+              10 ytd-solid      pic 9(8)v99.
+              10 ytd-kirche     pic 9(8)v99.
+              10 ytd-netto      pic 9(8)v99.
+              10 ytd-months     pic 9(2).
+
+01 ws-journal-file      pic     x(200)   value "LOHNJOURNAL.TXT".
+01 ws-journal-line      pic     x(150).
+01 ws-jrn-tot-brutto    pic     9(8)v99  value 0.
+01 ws-jrn-tot-rte       pic     9(8)v99  value 0.
+01 ws-jrn-tot-krk       pic     9(8)v99  value 0.
+01 ws-jrn-tot-arb       pic     9(8)v99  value 0.
+01 ws-jrn-tot-pfg       pic     9(8)v99  value 0.
+01 ws-jrn-tot-lohnst    pic     9(8)v99  value 0.
+01 ws-jrn-tot-solid     pic     9(8)v99  value 0.
+01 ws-jrn-tot-kirche    pic     9(8)v99  value 0.
+01 ws-jrn-tot-netto     pic     9(8)v99  value 0.
+
 
 procedure division.
-      
+
+process-args.
+       accept ws-cmd-args from command-line
+       unstring ws-cmd-args delimited by space into ws-emp-file ws-payslip-file
+       if ws-emp-file not = spaces
+              move 'Y' to ws-batch-mode
+              if ws-payslip-file = spaces
+                     move "PAYSLIPS.TXT" to ws-payslip-file
+              end-if
+       end-if
+
+       perform load-rates
+       perform load-ytd
+       perform open-journal
+
+       if ws-batch-mode = 'Y'
+              perform batch-run
+       else
+              perform get-info
+              perform calculate
+              perform write-journal-entry
+              perform accumulate-ytd
+       end-if
+
+       perform close-journal
+       perform save-ytd
+       stop run.
+
+load-rates.
+       accept ws-today from date yyyymmdd
+       divide ws-today by 10000 giving ws-rate-year-wanted
+       open input rate-file
+       if ws-rate-status = "00"
+              perform until ws-rate-end = 'Y'
+                     read rate-file into rate-record
+                     at end
+                            move 'Y' to ws-rate-end
+                     not at end
+                            if rate-year = ws-rate-year-wanted
+                                   move rate-rte        to przt-rte
+                                   move rate-krk         to przt-krk
+                                   move rate-arb         to przt-arb
+                                   move rate-pfg         to przt-pfg
+                                   move rate-lohnsteuer  to przt-lohnsteuer
+                                   move rate-solid       to przt-solid
+                                   move rate-kirche      to przt-kirche
+                                   move rate-bbg         to ws-bbg
+                                   move 'Y' to ws-rate-found
+                            end-if
+              end-perform
+              close rate-file
+       end-if
+exit.
+
 get-info.
+       	display "Personalnummer: " with no advancing
+       	accept ws-emp-id-input
        	display "Dein viel aussehendes Brutto: " with no advancing
        	accept brutto
+       	move przt-kirche to ws-kirche-rate
+       	display "Kirchensteuerpflichtig (J/N): " with no advancing
+       	accept ws-kirche-flag
+       	if ws-kirche-flag = 'J'
+       		display "Kirchensteuersatz in Prozent (z.B. 8.0 oder 9.0): " with no advancing
+       		accept ws-kirche-rate
+       	end-if
        	exit.
 
 calculate.
-       	compute betr-rte    = brutto * przt-rte         / 100
-       	compute betr-krk    = brutto * przt-krk         / 100
-       	compute betr-arb    = brutto * przt-arb         / 100
-       	compute betr-pfg    = brutto * przt-pfg         / 100
+       	if brutto > ws-bbg
+       		move ws-bbg to ws-sv-base
+       	else
+       		move brutto to ws-sv-base
+       	end-if
+       	compute betr-rte    = ws-sv-base * przt-rte         / 100
+       	compute betr-krk    = ws-sv-base * przt-krk         / 100
+       	compute betr-arb    = ws-sv-base * przt-arb         / 100
+       	compute betr-pfg    = ws-sv-base * przt-pfg         / 100
        	compute lohnst      = brutto * przt-lohnsteuer  / 100
        	compute solid       = lohnst * przt-solid       / 100
-       	compute kirche      = lohnst * przt-kirche      / 100
+       	if ws-kirche-flag = 'J'
+       		move ws-kirche-rate to ws-kirche-pct
+       	else
+       		move 0 to ws-kirche-pct
+       	end-if
+       	compute kirche      = lohnst * ws-kirche-pct    / 100
 	compute netto = brutto - function sum (
            	betr-rte
-           	betr-krk 
-           	betr-arb 
+           	betr-krk
+           	betr-arb
            	betr-pfg
            	lohnst
            	solid
        		kirche
        	)
-	display "Dein erb√§rmliches Netto: " netto
+	if ws-batch-mode not = 'Y'
+       		display "Dein erb√§rmliches Netto: " netto
+	end-if
 	exit.
 
+batch-run.
+       open input emp-file
+       open output payslip-file
+       perform until ws-emp-end = 'Y'
+              read emp-file into emp-record
+              at end
+                     move 'Y' to ws-emp-end
+              not at end
+                     move emp-id to ws-emp-id-input
+                     move emp-brutto to brutto
+                     if emp-kirche-flag = 'J' or emp-kirche-flag = 'N'
+                            move emp-kirche-flag to ws-kirche-flag
+                            move emp-kirche-rate to ws-kirche-rate
+                     else
+                            move 'J' to ws-kirche-flag
+                            move przt-kirche to ws-kirche-rate
+                     end-if
+                     perform calculate
+                     perform write-journal-entry
+                     perform accumulate-ytd
+                     move spaces to payslip-record
+                     string emp-id                 delimited by size
+                            "  BRUTTO="  brutto      delimited by size
+                            "  RV="      betr-rte     delimited by size
+                            "  KV="      betr-krk     delimited by size
+                            "  AV="      betr-arb     delimited by size
+                            "  PV="      betr-pfg     delimited by size
+                            "  STEUER="  lohnst       delimited by size
+                            "  NETTO="   netto        delimited by size
+                            into payslip-record
+                     write payslip-record
+       end-perform
+       close emp-file
+       close payslip-file
+exit.
+
+load-ytd.
+       open input ytd-file
+       if ws-ytd-status = "00"
+              perform until ws-ytd-end = 'Y'
+                     read ytd-file into ytd-record
+                     at end
+                            move 'Y' to ws-ytd-end
+                     not at end
+                            add 1 to ws-ytd-count
+                            move ytdr-emp-id  to ytd-emp-id( ws-ytd-count )
+                            move ytdr-year    to ytd-year( ws-ytd-count )
+                            move ytdr-brutto  to ytd-brutto( ws-ytd-count )
+                            move ytdr-rte     to ytd-rte( ws-ytd-count )
+                            move ytdr-krk     to ytd-krk( ws-ytd-count )
+                            move ytdr-arb     to ytd-arb( ws-ytd-count )
+                            move ytdr-pfg     to ytd-pfg( ws-ytd-count )
+                            move ytdr-lohnst  to ytd-lohnst( ws-ytd-count )
+                            move ytdr-solid   to ytd-solid( ws-ytd-count )
+                            move ytdr-kirche  to ytd-kirche( ws-ytd-count )
+                            move ytdr-netto   to ytd-netto( ws-ytd-count )
+                            move ytdr-months  to ytd-months( ws-ytd-count )
+              end-perform
+       end-if
+       close ytd-file
+exit.
+
+find-ytd-entry.
+       move 'N' to ws-ytd-found
+       move 0 to ws-ytd-idx
+       perform varying ws-ytd-match-idx from 1 by 1
+              until ws-ytd-match-idx > ws-ytd-count or ws-ytd-found = 'Y'
+              if ytd-emp-id( ws-ytd-match-idx ) = ws-emp-id-input
+                     move 'Y' to ws-ytd-found
+                     move ws-ytd-match-idx to ws-ytd-idx
+              end-if
+       end-perform
+       if ws-ytd-found = 'N'
+              add 1 to ws-ytd-count
+              move ws-ytd-count to ws-ytd-idx
+              move ws-emp-id-input to ytd-emp-id( ws-ytd-idx )
+              move 0 to ytd-year( ws-ytd-idx )
+       end-if
+       if ytd-year( ws-ytd-idx ) not = ws-rate-year-wanted
+              move ws-rate-year-wanted to ytd-year( ws-ytd-idx )
+              move 0 to ytd-brutto( ws-ytd-idx )
+              move 0 to ytd-rte( ws-ytd-idx )
+              move 0 to ytd-krk( ws-ytd-idx )
+              move 0 to ytd-arb( ws-ytd-idx )
+              move 0 to ytd-pfg( ws-ytd-idx )
+              move 0 to ytd-lohnst( ws-ytd-idx )
+              move 0 to ytd-solid( ws-ytd-idx )
+              move 0 to ytd-kirche( ws-ytd-idx )
+              move 0 to ytd-netto( ws-ytd-idx )
+              move 0 to ytd-months( ws-ytd-idx )
+       end-if
+exit.
+
+accumulate-ytd.
+       perform find-ytd-entry
+       add brutto    to ytd-brutto( ws-ytd-idx )
+       add betr-rte  to ytd-rte( ws-ytd-idx )
+       add betr-krk  to ytd-krk( ws-ytd-idx )
+       add betr-arb  to ytd-arb( ws-ytd-idx )
+       add betr-pfg  to ytd-pfg( ws-ytd-idx )
+       add lohnst    to ytd-lohnst( ws-ytd-idx )
+       add solid     to ytd-solid( ws-ytd-idx )
+       add kirche    to ytd-kirche( ws-ytd-idx )
+       add netto     to ytd-netto( ws-ytd-idx )
+       add 1         to ytd-months( ws-ytd-idx )
+exit.
+
+save-ytd.
+       open output ytd-file
+       perform varying ws-ytd-idx from 1 by 1 until ws-ytd-idx > ws-ytd-count
+              move ytd-emp-id( ws-ytd-idx )  to ytdr-emp-id
+              move ytd-year( ws-ytd-idx )    to ytdr-year
+              move ytd-brutto( ws-ytd-idx )  to ytdr-brutto
+              move ytd-rte( ws-ytd-idx )     to ytdr-rte
+              move ytd-krk( ws-ytd-idx )     to ytdr-krk
+              move ytd-arb( ws-ytd-idx )     to ytdr-arb
+              move ytd-pfg( ws-ytd-idx )     to ytdr-pfg
+              move ytd-lohnst( ws-ytd-idx )  to ytdr-lohnst
+              move ytd-solid( ws-ytd-idx )   to ytdr-solid
+              move ytd-kirche( ws-ytd-idx )  to ytdr-kirche
+              move ytd-netto( ws-ytd-idx )   to ytdr-netto
+              move ytd-months( ws-ytd-idx )  to ytdr-months
+              write ytd-record
+       end-perform
+       close ytd-file
+exit.
+
+open-journal.
+       open output journal-file
+       move spaces to journal-record
+       string "LOHNJOURNAL  Jahr: " ws-rate-year-wanted delimited by size
+              into journal-record
+       write journal-record
+       move spaces to journal-record
+       string "PERS.-NR.   BRUTTO    RV      KV      AV      PV      STEUER  SOLI    KIRCHE  NETTO"
+              delimited by size into journal-record
+       write journal-record
+exit.
+
+write-journal-entry.
+       move spaces to journal-record
+       string ws-emp-id-input        delimited by size
+              "  " brutto            delimited by size
+              "  " betr-rte          delimited by size
+              "  " betr-krk          delimited by size
+              "  " betr-arb          delimited by size
+              "  " betr-pfg          delimited by size
+              "  " lohnst            delimited by size
+              "  " solid             delimited by size
+              "  " kirche            delimited by size
+              "  " netto             delimited by size
+              into journal-record
+       write journal-record
+       add brutto   to ws-jrn-tot-brutto
+       add betr-rte to ws-jrn-tot-rte
+       add betr-krk to ws-jrn-tot-krk
+       add betr-arb to ws-jrn-tot-arb
+       add betr-pfg to ws-jrn-tot-pfg
+       add lohnst   to ws-jrn-tot-lohnst
+       add solid    to ws-jrn-tot-solid
+       add kirche   to ws-jrn-tot-kirche
+       add netto    to ws-jrn-tot-netto
+exit.
+
+close-journal.
+       move spaces to journal-record
+       write journal-record
+       move spaces to journal-record
+       string "TOTAL       "         delimited by size
+              ws-jrn-tot-brutto      delimited by size
+              "  " ws-jrn-tot-rte    delimited by size
+              "  " ws-jrn-tot-krk    delimited by size
+              "  " ws-jrn-tot-arb    delimited by size
+              "  " ws-jrn-tot-pfg    delimited by size
+              "  " ws-jrn-tot-lohnst delimited by size
+              "  " ws-jrn-tot-solid  delimited by size
+              "  " ws-jrn-tot-kirche delimited by size
+              "  " ws-jrn-tot-netto  delimited by size
+              into journal-record
+       write journal-record
+       close journal-file
+exit.
+
