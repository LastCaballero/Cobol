@@ -1,16 +1,171 @@
 identification division.
 program-id. 'sum from pipe'.
 
+environment division.
+input-output section.
+file-control.
+	select optional sum-file assign to ws-input-file
+	organization is line sequential
+	file status is ws-sum-status.
+
 data division.
+file section.
+fd	sum-file.
+01	sum-record	pic x(200).
+
 working-storage section.
 01	num	pic	9(18) value 1 	usage comp.
 01	amount	pic	9(18) 		usage comp.
 
+01	ws-args			pic x(200).
+01	ws-input-file		pic x(200)	value spaces.
+01	ws-use-file		pic x		value 'N'.
+01	ws-sum-status		pic xx		value spaces.
+
+01	ws-line			pic x(200).
+01	ws-tok1			pic x(30).
+01	ws-tok2			pic x(30).
+01	ws-amount-str		pic x(30).
+01	ws-key			pic x(30)	value spaces.
+01	ws-prev-key		pic x(30)	value spaces.
+
+01	ws-end			pic x		value 'N'.
+01	ws-first		pic x		value 'Y'.
+
+01	ws-count		pic 9(9)	value 0.
+01	ws-bad-count		pic 9(9)	value 0.
+01	ws-min			pic 9(18)	value 0.
+01	ws-max			pic 9(18)	value 0.
+01	ws-subtotal		pic 9(18)	value 0.
+01	ws-average		pic 9(18)v99	value 0.
+
+01	ws-amount-disp		pic z,zzz,zzz,zzz,zzz,zzz,zz9.
+01	ws-min-disp		pic z,zzz,zzz,zzz,zzz,zzz,zz9.
+01	ws-max-disp		pic z,zzz,zzz,zzz,zzz,zzz,zz9.
+01	ws-avg-disp		pic z,zzz,zzz,zzz,zzz,zzz,zz9.99.
+01	ws-subtotal-disp	pic z,zzz,zzz,zzz,zzz,zzz,zz9.
+
 procedure division.
 
-perform until num = 0
-	accept num
-	add num to amount
-	display num
-end-perform.
-display amount.
+process-args.
+	accept ws-args from command-line
+	if ws-args not = spaces
+		move ws-args to ws-input-file
+		open input sum-file
+		if ws-sum-status = "00"
+			move 'Y' to ws-use-file
+		else
+			display "sum: ERROR - cannot open input file: " function trim( ws-input-file )
+			stop run
+		end-if
+	end-if
+
+	perform read-loop
+
+	if ws-use-file = 'Y'
+		close sum-file
+	end-if
+
+	perform show-results
+	stop run.
+
+read-loop.
+	perform until ws-end = 'Y'
+		if ws-use-file = 'Y'
+			read sum-file
+				at end
+					move 'Y' to ws-end
+				not at end
+					move sum-record to ws-line
+			end-read
+		else
+			accept ws-line
+			if function trim( ws-line ) = spaces
+				move 'Y' to ws-end
+			end-if
+		end-if
+		if ws-end not = 'Y'
+			perform process-record
+		end-if
+	end-perform
+exit.
+
+process-record.
+	move spaces to ws-key
+	move spaces to ws-tok1
+	move spaces to ws-tok2
+	unstring ws-line delimited by space into ws-tok1 ws-tok2
+
+	if ws-tok2 = spaces
+		move ws-tok1 to ws-amount-str
+	else
+		move ws-tok1 to ws-key
+		move ws-tok2 to ws-amount-str
+	end-if
+
+	if ws-use-file = 'N' and ws-key = spaces and function trim( ws-amount-str ) = "0"
+		move 'Y' to ws-end
+	else
+		if function trim( ws-amount-str ) not numeric
+			add 1 to ws-bad-count
+			display "sum: WARNING - skipping bad value: " function trim( ws-amount-str )
+		else
+			perform control-break-check
+			move ws-amount-str to num
+			add num to amount
+			add num to ws-subtotal
+			add 1 to ws-count
+			if ws-first = 'Y'
+				move num to ws-min
+				move num to ws-max
+				move 'N' to ws-first
+			else
+				if num < ws-min
+					move num to ws-min
+				end-if
+				if num > ws-max
+					move num to ws-max
+				end-if
+			end-if
+			display num
+		end-if
+	end-if
+exit.
+
+control-break-check.
+	if ws-key not = spaces
+		if ws-prev-key not = spaces and ws-prev-key not = ws-key
+			perform show-subtotal
+			move 0 to ws-subtotal
+		end-if
+		move ws-key to ws-prev-key
+	end-if
+exit.
+
+show-subtotal.
+	move ws-subtotal to ws-subtotal-disp
+	display "Subtotal for " function trim( ws-prev-key ) ": " ws-subtotal-disp
+exit.
+
+show-results.
+	if ws-prev-key not = spaces
+		perform show-subtotal
+	end-if
+
+	move amount to ws-amount-disp
+	display " "
+	display "===== SUM REPORT ====="
+	display "Grand Total: " ws-amount-disp
+	display "Records:     " ws-count
+	display "Bad records: " ws-bad-count
+
+	if ws-count > 0
+		move ws-min to ws-min-disp
+		move ws-max to ws-max-disp
+		compute ws-average = amount / ws-count
+		move ws-average to ws-avg-disp
+		display "Minimum:     " ws-min-disp
+		display "Maximum:     " ws-max-disp
+		display "Average:     " ws-avg-disp
+	end-if
+exit.
