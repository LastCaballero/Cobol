@@ -1,52 +1,249 @@
 identification division.
 program-id.	primes.
 
+environment division.
+input-output section.
+file-control.
+	select prime-out-file assign to ws-out-file
+	organization is line sequential.
+
+	select optional checkpoint-file assign to ws-ckp-file
+	organization is line sequential
+	file status is ws-ckp-status.
+
 data division.
+file section.
+fd	prime-out-file.
+01	prime-out-record	pic x(200).
+
+fd	checkpoint-file.
+01	ckp-record		pic 9(20).
+
 working-storage section.
 01	st	pic 9(20) value 1.
 01	en	pic 9(20) value 100.
 01	mm	pic 9(20).
-01	args	pic x(100).
-01	arg-1	pic 9(20).
-01	arg-2	pic 9(20).
+01	args	pic x(200).
 01	id-a	pic 9(20).
 01	id-b	pic 9(20).
 01	prime	pic A	value 'Y'.
+01	ws-sqrt-bound	pic 9(20).
+
+01	ws-ptr		pic 9(4).
+01	ws-tok		pic x(60).
+01	ws-tok-idx	pic 9(2)	value 0.
+01	ws-expect	pic x		value spaces.
+
+01	ws-out-file	pic x(200)	value spaces.
+01	ws-write-out	pic x		value 'N'.
+01	ws-show-factors	pic x		value 'N'.
+01	ws-twin-mode	pic x		value 'N'.
+01	ws-ckp-file	pic x(200)	value spaces.
+01	ws-use-ckp	pic x		value 'N'.
+01	ws-ckp-status	pic xx		value spaces.
+01	ws-ckp-value	pic 9(20)	value 0.
+01	ws-loop-count	pic 9(9)	value 0.
+
+01	ws-first-prime	pic x		value 'Y'.
+01	ws-prev-prime	pic 9(20)	value 0.
+01	ws-gap		pic 9(20)	value 0.
+01	ws-max-gap	pic 9(20)	value 0.
+01	ws-prime-count	pic 9(9)	value 0.
+
+01	ws-remain	pic 9(20).
+01	ws-fdiv		pic 9(20).
+01	ws-first-factor	pic x		value 'Y'.
+01	ws-factor-line	pic x(200).
+01	ws-str-ptr	pic 9(4).
+01	ws-id-disp	pic z(19)9.
+01	ws-factor-disp	pic z(19)9.
 
 
 procedure division.
+
 process-args.
 	accept args from command-line
-	unstring args delimited by ' ' into arg-1 arg-2	
-	if arg-1 > 0
-		move arg-1 to st
-	if arg-2 > 0
-		move arg-2 to en
+	move 1 to ws-ptr
+	perform until ws-ptr > function length( function trim( args ) )
+		move spaces to ws-tok
+		unstring args delimited by space into ws-tok with pointer ws-ptr
+		if ws-tok not = spaces
+			perform classify-token
+		end-if
+	end-perform
+
 	if st > en
 		move en to mm
 		move st to en
 		move mm to st
 	end-if
-	if st <=2
+	if st <= 2
 		move 2 to st
-	
+	end-if
+
+	perform prime-circuit.
+
+classify-token.
+	evaluate true
+		when ws-expect = 'O'
+			move ws-tok to ws-out-file
+			move 'Y' to ws-write-out
+			move spaces to ws-expect
+		when ws-expect = 'C'
+			move ws-tok to ws-ckp-file
+			move 'Y' to ws-use-ckp
+			move spaces to ws-expect
+		when ws-tok = "-o"
+			move 'O' to ws-expect
+		when ws-tok = "-c"
+			move 'C' to ws-expect
+		when ws-tok = "-f" or ws-tok = "FACTORS"
+			move 'Y' to ws-show-factors
+		when ws-tok = "-t" or ws-tok = "TWIN"
+			move 'Y' to ws-twin-mode
+		when function trim( ws-tok ) is numeric
+			add 1 to ws-tok-idx
+			evaluate ws-tok-idx
+				when 1
+					move ws-tok to st
+				when 2
+					move ws-tok to en
+			end-evaluate
+		when other
+			display "primes: WARNING - ignoring unrecognized argument: " function trim( ws-tok )
+	end-evaluate
 exit.
 
 prime-circuit.
+	if ws-use-ckp = 'Y'
+		perform load-checkpoint
+		if ws-ckp-value >= st
+			compute st = ws-ckp-value + 1
+		end-if
+	end-if
+
+	if ws-write-out = 'Y'
+		open output prime-out-file
+	end-if
+
 	perform varying id-a from st by 1 until id-a > en
 		perform prime-test
 		if prime = 'Y'
-			display id-a
+			add 1 to ws-prime-count
+			if ws-first-prime = 'Y'
+				move 'N' to ws-first-prime
+			else
+				compute ws-gap = id-a - ws-prev-prime
+				if ws-gap > ws-max-gap
+					move ws-gap to ws-max-gap
+				end-if
+				if ws-twin-mode = 'Y' and ws-gap = 2
+					display id-a " and " ws-prev-prime " are twin primes"
+				end-if
+			end-if
+			move id-a to ws-prev-prime
+			perform output-result
+		else
+			if ws-show-factors = 'Y'
+				perform factorize
+			end-if
+		end-if
+		move 'Y' to prime
+
+		add 1 to ws-loop-count
+		if ws-use-ckp = 'Y' and function mod( ws-loop-count , 1000 ) = 0
+			move id-a to ws-ckp-value
+			perform save-checkpoint
 		end-if
-		move 'Y' to prime	
 	end-perform
+
+	if ws-use-ckp = 'Y'
+		move en to ws-ckp-value
+		perform save-checkpoint
+	end-if
+
+	if ws-write-out = 'Y'
+		close prime-out-file
+	end-if
+
+	display "primes: " ws-prime-count " found, largest gap " ws-max-gap
 	stop run
 exit.
 
+output-result.
+	if ws-write-out = 'Y'
+		move spaces to prime-out-record
+		move id-a to prime-out-record
+		write prime-out-record
+	else
+		display id-a
+	end-if
+exit.
+
 prime-test.
-	perform varying id-b from 2 by 1 until id-b > function integer ( id-a / 2 )
-		if function mod ( id-a  id-b ) = 0
+	move 'Y' to prime
+	evaluate true
+		when id-a < 2
 			move 'N' to prime
-		exit perform
+		when id-a = 2
+			continue
+		when function mod( id-a , 2 ) = 0
+			move 'N' to prime
+		when other
+			compute ws-sqrt-bound = function integer( function sqrt( id-a ) )
+			perform varying id-b from 3 by 2 until id-b > ws-sqrt-bound
+				if function mod( id-a , id-b ) = 0
+					move 'N' to prime
+					exit perform
+				end-if
+			end-perform
+	end-evaluate
+exit.
+
+factorize.
+	move id-a to ws-remain
+	move 2 to ws-fdiv
+	move spaces to ws-factor-line
+	move id-a to ws-id-disp
+	move 1 to ws-str-ptr
+	string function trim( ws-id-disp ) delimited by size
+		" = " delimited by size
+		into ws-factor-line with pointer ws-str-ptr
+	move 'Y' to ws-first-factor
+	perform until ws-remain = 1
+		if function mod( ws-remain , ws-fdiv ) = 0
+			move ws-fdiv to ws-factor-disp
+			if ws-first-factor = 'Y'
+				string function trim( ws-factor-disp ) delimited by size
+					into ws-factor-line with pointer ws-str-ptr
+				move 'N' to ws-first-factor
+			else
+				string " x " delimited by size
+					function trim( ws-factor-disp ) delimited by size
+					into ws-factor-line with pointer ws-str-ptr
+			end-if
+			divide ws-remain by ws-fdiv giving ws-remain
+		else
+			add 1 to ws-fdiv
+		end-if
 	end-perform
+	display function trim( ws-factor-line )
+exit.
+
+load-checkpoint.
+	open input checkpoint-file
+	if ws-ckp-status = "00"
+		read checkpoint-file
+			not at end
+				move ckp-record to ws-ckp-value
+		end-read
+	end-if
+	close checkpoint-file
+exit.
+
+save-checkpoint.
+	open output checkpoint-file
+	move ws-ckp-value to ckp-record
+	write ckp-record
+	close checkpoint-file
 exit.
