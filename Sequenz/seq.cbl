@@ -1,24 +1,159 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.	SEQUENZ.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO WS-CKP-FILE
+	ORGANIZATION IS LINE SEQUENTIAL
+	FILE STATUS IS WS-CKP-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD	CHECKPOINT-FILE.
+01	CHECKPOINT-RECORD	PIC 9(10).
+
 WORKING-STORAGE SECTION.
 01 	ST	PIC 	9(10) value 1.
 01	EN	PIC	9(10) value 10.
-01	args	pic	x(30).
+01	STEP-BY	PIC	9(10) value 1.
+01	args	pic	x(60).
 01	argc pic	99.
 01	COUNTER PIC	9(10).
 
+01	WS-PREFIX	PIC X(10) VALUE SPACES.
+01	WS-WIDTH	PIC 9(2)  VALUE 0.
+01	WS-PADDED	PIC 9(10).
+01	WS-FORMATTED	PIC X(20).
+
+01	WS-TOK-ST	PIC X(15) VALUE SPACES.
+01	WS-TOK-EN	PIC X(15) VALUE SPACES.
+01	WS-TOK-STEP	PIC X(15) VALUE SPACES.
+01	WS-TOK-WIDTH	PIC X(15) VALUE SPACES.
+01	WS-VALID	PIC X     VALUE 'Y'.
+
+01	WS-CKP-FILE		PIC X(200) VALUE "SEQUENZ.CKP".
+01	WS-CKP-STATUS		PIC XX     VALUE SPACES.
+01	WS-CKP-VALUE		PIC 9(10)  VALUE 0.
+01	WS-LAST-ISSUED		PIC 9(10)  VALUE 0.
+
+LINKAGE SECTION.
+01	LK-RESERVE-COUNT	PIC 9(10).
+01	LK-RESERVE-START	PIC 9(10).
+01	LK-RESERVE-END		PIC 9(10).
+
 
 PROCEDURE DIVISION.
 
 ACCEPT args from command-line.
 move function length( function trim( args ) ) to argc.
 
-if argc <> 0
-	unstring args delimited by space into st en
+if argc = 0
+	PERFORM LOAD-CHECKPOINT
+	COMPUTE ST = WS-CKP-VALUE + 1
+	COMPUTE EN = ST + 9
+else
+	unstring args delimited by space into ws-tok-st ws-tok-en ws-tok-step ws-prefix ws-tok-width
+	PERFORM VALIDATE-ARGS
 end-if.
 
-PERFORM VARYING COUNTER FROM ST BY 1 UNTIL COUNTER > EN
-	DISPLAY COUNTER
-END-PERFORM.
+IF WS-VALID = 'Y'
+	PERFORM VARYING COUNTER FROM ST BY STEP-BY UNTIL COUNTER > EN
+		PERFORM DISPLAY-COUNTER
+		MOVE COUNTER TO WS-LAST-ISSUED
+	END-PERFORM
+
+	PERFORM SAVE-CHECKPOINT
+END-IF.
+STOP RUN.
+
+VALIDATE-ARGS.
+	IF WS-TOK-ST = SPACES OR WS-TOK-EN = SPACES
+		DISPLAY "SEQUENZ: ERROR - both a start and end value are required, e.g. 100 200"
+		MOVE 'N' TO WS-VALID
+	ELSE IF FUNCTION TRIM( WS-TOK-ST ) NOT NUMERIC OR FUNCTION TRIM( WS-TOK-EN ) NOT NUMERIC
+		DISPLAY "SEQUENZ: ERROR - start and end values must be numeric"
+		MOVE 'N' TO WS-VALID
+	ELSE
+		MOVE WS-TOK-ST TO ST
+		MOVE WS-TOK-EN TO EN
+		IF ST > EN
+			DISPLAY "SEQUENZ: ERROR - start value must not exceed end value"
+			MOVE 'N' TO WS-VALID
+		END-IF
+	END-IF
+
+	IF WS-VALID = 'Y'
+		IF WS-TOK-STEP NOT = SPACES
+			IF FUNCTION TRIM( WS-TOK-STEP ) IS NUMERIC
+				MOVE WS-TOK-STEP TO STEP-BY
+				IF STEP-BY = 0
+					MOVE 1 TO STEP-BY
+				END-IF
+			ELSE
+				DISPLAY "SEQUENZ: ERROR - step value must be numeric"
+				MOVE 'N' TO WS-VALID
+			END-IF
+		END-IF
+	END-IF
+
+	IF WS-VALID = 'Y' AND WS-TOK-WIDTH NOT = SPACES
+		IF FUNCTION TRIM( WS-TOK-WIDTH ) IS NUMERIC
+			MOVE WS-TOK-WIDTH TO WS-WIDTH
+		ELSE
+			DISPLAY "SEQUENZ: ERROR - width value must be numeric"
+			MOVE 'N' TO WS-VALID
+		END-IF
+	END-IF
+EXIT.
+
+DISPLAY-COUNTER.
+	IF WS-PREFIX NOT = SPACES OR WS-WIDTH NOT = 0
+		IF WS-WIDTH = 0
+			MOVE 6 TO WS-WIDTH
+		END-IF
+		IF WS-WIDTH > 10
+			MOVE 10 TO WS-WIDTH
+		END-IF
+		MOVE COUNTER TO WS-PADDED
+		MOVE SPACES TO WS-FORMATTED
+		STRING FUNCTION TRIM( WS-PREFIX ) DELIMITED BY SIZE
+			WS-PADDED( 11 - WS-WIDTH : WS-WIDTH ) DELIMITED BY SIZE
+			INTO WS-FORMATTED
+		DISPLAY FUNCTION TRIM( WS-FORMATTED )
+	ELSE
+		DISPLAY COUNTER
+	END-IF
+EXIT.
+
+LOAD-CHECKPOINT.
+	OPEN INPUT CHECKPOINT-FILE
+	IF WS-CKP-STATUS = "00"
+		READ CHECKPOINT-FILE
+			NOT AT END
+				MOVE CHECKPOINT-RECORD TO WS-CKP-VALUE
+		END-READ
+	END-IF
+	CLOSE CHECKPOINT-FILE
+EXIT.
+
+SAVE-CHECKPOINT.
+	OPEN OUTPUT CHECKPOINT-FILE
+	MOVE WS-LAST-ISSUED TO CHECKPOINT-RECORD
+	WRITE CHECKPOINT-RECORD
+	CLOSE CHECKPOINT-FILE
+EXIT.
+
+RESERVE-BLOCK.
+	ENTRY "SEQUENZ-RESERVE" USING LK-RESERVE-COUNT LK-RESERVE-START LK-RESERVE-END.
+	PERFORM LOAD-CHECKPOINT
+	IF LK-RESERVE-COUNT = 0
+		MOVE WS-CKP-VALUE TO LK-RESERVE-START
+		MOVE WS-CKP-VALUE TO LK-RESERVE-END
+	ELSE
+		COMPUTE LK-RESERVE-START = WS-CKP-VALUE + 1
+		COMPUTE LK-RESERVE-END = LK-RESERVE-START + LK-RESERVE-COUNT - 1
+		MOVE LK-RESERVE-END TO WS-LAST-ISSUED
+		PERFORM SAVE-CHECKPOINT
+	END-IF
+	GOBACK.
