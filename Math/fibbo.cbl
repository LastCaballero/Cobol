@@ -1,28 +1,174 @@
 identification division.
 program-id.	fibbos.
 
+environment division.
+input-output section.
+file-control.
+	select fib-out-file assign to ws-output-file
+	organization is line sequential.
+
+	select batch-file assign to ws-batch-file
+	organization is line sequential.
 
 data division.
+file section.
+fd	fib-out-file.
+01	fib-out-record	pic x(60).
+
+fd	batch-file.
+01	batch-record	pic x(38).
+
 working-storage section.
 01	a	pic	9(38)	value	1.
 01	b	pic	9(38)	value	2.
 01	c	pic	9(38).
+01	ws-ratio	pic	9(5)v9(10).
+01	ws-ratio-disp	pic	z(4)9.9(10).
 01	target	pic	9(38).
 01	idx	pic	9(38).
 
+01	ws-args			pic x(60).
+01	ws-tok-mode		pic x(20).
+01	ws-tok-p2		pic x(200).
+01	ws-tok-p3		pic x(38).
+01	ws-tok-p4		pic x(38).
+01	ws-output-file		pic x(200)	value spaces.
+01	ws-write-file		pic x		value 'N'.
+
+01	ws-lookup-mode		pic x		value 'N'.
+01	ws-lookup-value		pic 9(38).
+01	ws-found		pic x		value 'N'.
+
+01	ws-batch-mode		pic x		value 'N'.
+01	ws-batch-file		pic x(200)	value spaces.
+01	ws-batch-eof		pic x		value 'N'.
+01	ws-batch-target		pic 9(38).
+01	ws-batch-seed-a		pic 9(38)	value 1.
+01	ws-batch-seed-b		pic 9(38)	value 2.
+
 
 procedure division.
 
 process-args.
-	accept target from command-line
-	if target = 0
-		move 100 to target
-exit.
+	accept ws-args from command-line
+	unstring ws-args delimited by space into ws-tok-mode ws-tok-p2 ws-tok-p3 ws-tok-p4
+
+	evaluate true
+		when ws-tok-mode = "LOOKUP"
+			move 'Y' to ws-lookup-mode
+			move ws-tok-p2 to ws-lookup-value
+		when ws-tok-mode = "BATCH"
+			move 'Y' to ws-batch-mode
+			move ws-tok-p2 to ws-batch-file
+			if ws-tok-p3 not = spaces and ws-tok-p4 not = spaces
+				move ws-tok-p3 to ws-batch-seed-a
+				move ws-tok-p4 to ws-batch-seed-b
+			end-if
+		when other
+			if ws-tok-mode = spaces or ws-tok-mode = "0"
+				move 100 to target
+			else
+				move ws-tok-mode to target
+			end-if
+			if ws-tok-p2 not = spaces
+				move ws-tok-p2 to ws-output-file
+				move 'Y' to ws-write-file
+				open output fib-out-file
+			end-if
+			if ws-tok-p3 not = spaces and ws-tok-p4 not = spaces
+				move ws-tok-p3 to a
+				move ws-tok-p4 to b
+			end-if
+	end-evaluate
+
+	evaluate true
+		when ws-lookup-mode = 'Y'
+			perform lookup-fibo
+		when ws-batch-mode = 'Y'
+			perform batch-fibbos
+		when other
+			perform show-fibbos
+	end-evaluate
+	stop run.
 
 show-fibbos.
 	perform varying idx from 1 by 1 until c > target
 		compute c = a + b
-		display c
+		compute ws-ratio = c / b
+		display c " " ws-ratio
+		if ws-write-file = 'Y'
+			move ws-ratio to ws-ratio-disp
+			move spaces to fib-out-record
+			string c delimited by size
+				" " delimited by size
+				function trim( ws-ratio-disp ) delimited by size
+				into fib-out-record
+			write fib-out-record
+		end-if
+		move b to a
+		move c to b
+	end-perform
+	if ws-write-file = 'Y'
+		close fib-out-file
+	end-if
+exit.
+
+lookup-fibo.
+	if ws-lookup-value = a
+		move 1 to idx
+		move 'Y' to ws-found
+	else
+		if ws-lookup-value = b
+			move 2 to idx
+			move 'Y' to ws-found
+		else
+			perform varying idx from 3 by 1
+				until c > ws-lookup-value or ws-found = 'Y'
+				compute c = a + b
+				if c = ws-lookup-value
+					move 'Y' to ws-found
+				end-if
+				move b to a
+				move c to b
+			end-perform
+			if ws-found = 'Y'
+				subtract 1 from idx
+			end-if
+		end-if
+	end-if
+	if ws-found = 'Y'
+		display ws-lookup-value " is Fibonacci index " idx
+	else
+		display ws-lookup-value " is not a Fibonacci number"
+	end-if
+exit.
+
+batch-fibbos.
+	open input batch-file
+	perform until ws-batch-eof = 'Y'
+		read batch-file
+			at end
+				move 'Y' to ws-batch-eof
+			not at end
+				if function trim( batch-record ) not = spaces
+					compute ws-batch-target = function numval( function trim( batch-record ) )
+					perform batch-run-one
+				end-if
+		end-read
+	end-perform
+	close batch-file
+exit.
+
+batch-run-one.
+	display "series for target " ws-batch-target
+	move ws-batch-target to target
+	move ws-batch-seed-a to a
+	move ws-batch-seed-b to b
+	move 0 to c
+	perform varying idx from 1 by 1 until c > target
+		compute c = a + b
+		compute ws-ratio = c / b
+		display c " " ws-ratio
 		move b to a
 		move c to b
 	end-perform
