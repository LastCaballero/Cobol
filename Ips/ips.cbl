@@ -2,7 +2,24 @@ identification division.
 program-id.	ip-calculator.
 
 
+environment division.
+input-output section.
+file-control.
+	select ip-out-file assign to ws-output-file
+	organization is line sequential.
+
+	select optional alloc-file assign to ws-alloc-file
+	organization is line sequential
+	file status is ws-alloc-status.
+
 data division.
+file section.
+fd	ip-out-file.
+01	ip-out-record	pic x(60).
+
+fd	alloc-file.
+01	alloc-record	pic x(20).
+
 working-storage section.
 01	idx 		pic 9(3).
 01	ct-ip-1 	pic 9(3) value 1.
@@ -14,25 +31,195 @@ working-storage section.
 	05 items occurs 128 times.
 		10 ip-2 pic x(20).
 
+01 2-nets-status.
+	05 statuses occurs 128 times.
+		10 status-1 pic x(9).
+	05 statuses occurs 128 times.
+		10 status-2 pic x(9).
+
+01	ws-args			pic x(100).
+01	ws-subnet-spec		pic x(30).
+01	ws-output-file		pic x(200).
+01	ws-alloc-file		pic x(200).
+01	ws-net-part		pic x(20).
+01	ws-mask-part		pic x(3).
+
+01	ws-net-octets.
+	05 ws-oct-1		pic 9(3).
+	05 ws-oct-2		pic 9(3).
+	05 ws-oct-3		pic 9(3).
+	05 ws-oct-4		pic 9(3).
+
+01	ws-base-prefix		pic x(16).
+01	ws-oct-4-disp		pic zz9.
+01	ws-host-octet		pic 9(3).
+01	ws-host-octet-disp	pic zz9.
+
+01	ws-mask-num		pic 9(2).
+01	ws-host-bits		pic 9(2).
+01	ws-net-size		pic 9(5).
+01	ws-split		pic 9(5).
+01	ws-tbl-2-size		pic 9(5).
+
+01	ws-alloc-status		pic xx value spaces.
+01	ws-alloc-end		pic x value 'N'.
+01	ws-allocated.
+	05 ws-allocated-ip occurs 256 times pic x(20).
+01	ws-alloc-count		pic 9(3) value 0.
+01	ws-alloc-idx		pic 9(3).
+
+01	ws-current-date.
+	05 ws-cur-yyyy		pic 9(4).
+	05 ws-cur-mm		pic 9(2).
+	05 ws-cur-dd		pic 9(2).
+01	ws-date-disp		pic x(10).
+01	ws-mask-disp		pic z9.
+
 
 procedure division.
 
+process-args.
+	accept ws-args from command-line
+	unstring ws-args delimited by space into ws-subnet-spec ws-output-file ws-alloc-file
+	if ws-subnet-spec = spaces
+		move "200.200.200.0/24" to ws-subnet-spec
+	end-if
+	if ws-output-file = spaces
+		move "IPLIST.TXT" to ws-output-file
+	end-if
+
+	unstring ws-subnet-spec delimited by "/" into ws-net-part ws-mask-part
+	if ws-mask-part = spaces
+		move "24" to ws-mask-part
+	end-if
+	unstring ws-net-part delimited by "." into ws-oct-1 ws-oct-2 ws-oct-3 ws-oct-4
+
+	string ws-oct-1 delimited by size
+		"." ws-oct-2 delimited by size
+		"." ws-oct-3 delimited by size
+		"." delimited by size
+		into ws-base-prefix
+
+	move ws-mask-part to ws-mask-num
+	if ws-mask-num < 24
+		move 24 to ws-mask-num
+	end-if
+	compute ws-host-bits = 32 - ws-mask-num
+	compute ws-net-size = 2 ** ws-host-bits
+	if ws-net-size > 256
+		move 256 to ws-net-size
+	end-if
+	compute ws-split = ws-net-size / 2
+	compute ws-tbl-2-size = ws-net-size - ws-split
+	move ws-oct-4 to ws-oct-4-disp
+exit.
+
 move-ips.
-	perform varying idx from 0 by 1 until idx > 256
-		if idx < 128
-			string "200.200.200." idx into ip-1( ct-ip-1 )
+	perform varying idx from 0 by 1 until idx > ws-net-size - 1
+		compute ws-host-octet = ws-oct-4 + idx
+		move ws-host-octet to ws-host-octet-disp
+		if idx < ws-split
+			string function trim( ws-base-prefix ) function trim( ws-host-octet-disp ) into ip-1( ct-ip-1 )
 			add 1 to ct-ip-1
 		else
-			string "200.200.200." idx into ip-2( ct-ip-2 )
+			string function trim( ws-base-prefix ) function trim( ws-host-octet-disp ) into ip-2( ct-ip-2 )
 			add 1 to ct-ip-2
 		end-if
 	end-perform
 exit.
 
-show-ips.
-	perform varying idx from 1 by 1 until idx > 128
-		display ip-1( idx ) space ip-2( idx )
+check-alloc.
+	perform varying idx from 1 by 1 until idx > ws-split
+		move "FREE" to status-1( idx )
 	end-perform
+	perform varying idx from 1 by 1 until idx > ws-tbl-2-size
+		move "FREE" to status-2( idx )
+	end-perform
+
+	if ws-alloc-file not = spaces
+		open input alloc-file
+		if ws-alloc-status = "00"
+			perform until ws-alloc-end = 'Y'
+				read alloc-file
+				at end
+					move 'Y' to ws-alloc-end
+				not at end
+					add 1 to ws-alloc-count
+					move alloc-record to ws-allocated-ip( ws-alloc-count )
+			end-perform
+			close alloc-file
+		end-if
+	end-if
+
+	perform varying idx from 1 by 1 until idx > ws-split
+		perform varying ws-alloc-idx from 1 by 1 until ws-alloc-idx > ws-alloc-count
+			if function trim( ip-1( idx ) ) = function trim( ws-allocated-ip( ws-alloc-idx ) )
+				move "ASSIGNED" to status-1( idx )
+			end-if
+		end-perform
+	end-perform
+	perform varying idx from 1 by 1 until idx > ws-tbl-2-size
+		perform varying ws-alloc-idx from 1 by 1 until ws-alloc-idx > ws-alloc-count
+			if function trim( ip-2( idx ) ) = function trim( ws-allocated-ip( ws-alloc-idx ) )
+				move "ASSIGNED" to status-2( idx )
+			end-if
+		end-perform
+	end-perform
+exit.
+
+build-report-header.
+	accept ws-current-date from date yyyymmdd
+	string ws-cur-dd delimited by size
+		"." ws-cur-mm delimited by size
+		"." ws-cur-yyyy delimited by size
+		into ws-date-disp
+	move ws-mask-num to ws-mask-disp
 exit.
 
+write-ips.
+	open output ip-out-file
+	move spaces to ip-out-record
+	string "IP ADDRESS INVENTORY REPORT" delimited by size into ip-out-record
+	write ip-out-record
+	move spaces to ip-out-record
+	string "Subnet: " function trim( ws-base-prefix ) function trim( ws-oct-4-disp ) "/" ws-mask-disp
+		"    Date: " ws-date-disp
+		delimited by size into ip-out-record
+	write ip-out-record
+	move spaces to ip-out-record
+	write ip-out-record
+	move spaces to ip-out-record
+	string "IP ADDRESS            STATUS" delimited by size into ip-out-record
+	write ip-out-record
+	move spaces to ip-out-record
+	string "--------------------  --------" delimited by size into ip-out-record
+	write ip-out-record
+
+	perform varying idx from 1 by 1 until idx > ws-split
+		move spaces to ip-out-record
+		string ip-1( idx ) "  " function trim( status-1( idx ) ) delimited by size into ip-out-record
+		write ip-out-record
+	end-perform
+	perform varying idx from 1 by 1 until idx > ws-tbl-2-size
+		move spaces to ip-out-record
+		string ip-2( idx ) "  " function trim( status-2( idx ) ) delimited by size into ip-out-record
+		write ip-out-record
+	end-perform
+	close ip-out-file
+exit.
+
+show-ips.
+	display "IP ADDRESS INVENTORY REPORT"
+	display "Subnet: " function trim( ws-base-prefix ) function trim( ws-oct-4-disp ) "/" ws-mask-disp
+		"    Date: " ws-date-disp
+	display " "
+	display "IP ADDRESS            STATUS"
+	display "--------------------  --------"
+	perform varying idx from 1 by 1 until idx > ws-split
+		display ip-1( idx ) "  " status-1( idx )
+	end-perform
+	perform varying idx from 1 by 1 until idx > ws-tbl-2-size
+		display ip-2( idx ) "  " status-2( idx )
+	end-perform
+exit.
 
