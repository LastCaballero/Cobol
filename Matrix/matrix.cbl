@@ -1,15 +1,122 @@
 identification division.
 program-id. 'matrix'.
 
+environment division.
+input-output section.
+file-control.
+	select pairs-file assign to ws-out-file
+	organization is line sequential.
+
 data division.
+file section.
+fd	pairs-file.
+01	pair-record	pic x(60).
+
 working-storage section.
 01	num1	pic	9(18)V99.
 01	num2	pic	9(18)V99.
 01	num3	pic	9(18)	value 500000000.
 
+01	ws-args		pic x(100).
+01	ws-tok-seed	pic x(15)	value spaces.
+01	ws-tok-count	pic x(15)	value spaces.
+01	ws-tok-num3	pic x(20)	value spaces.
+01	ws-tok-outfile	pic x(200)	value spaces.
+
+01	ws-seed		pic 9(9)	value 1.
+01	ws-dummy	pic 9v9(9).
+01	ws-count	pic 9(9)	value 0.
+01	ws-use-count	pic x		value 'N'.
+01	ws-loop-idx	pic 9(9)	value 0.
+
+01	ws-out-file	pic x(200)	value spaces.
+01	ws-write-out	pic x		value 'N'.
+01	ws-disp1	pic z(17)9.99.
+01	ws-disp2	pic z(17)9.99.
+
+01	ws-sum1		pic 9(30)v99	value 0	usage comp-3.
+01	ws-sum2		pic 9(30)v99	value 0	usage comp-3.
+01	ws-sumsq1	pic 9(36)v99	value 0	usage comp-3.
+01	ws-sumsq2	pic 9(36)v99	value 0	usage comp-3.
+01	ws-mean1	pic 9(34)v9999	value 0.
+01	ws-mean2	pic 9(34)v9999	value 0.
+01	ws-var1		pic 9(34)v9999	value 0.
+01	ws-var2		pic 9(34)v9999	value 0.
+
 procedure division.
-perform until 1 = 2
+
+process-args.
+	accept ws-args from command-line
+	unstring ws-args delimited by space
+		into ws-tok-seed ws-tok-count ws-tok-num3 ws-tok-outfile
+
+	if function trim( ws-tok-seed ) not = spaces
+		and function trim( ws-tok-seed ) is numeric
+		move ws-tok-seed to ws-seed
+	end-if
+
+	if function trim( ws-tok-count ) not = spaces
+		and function trim( ws-tok-count ) is numeric
+		move ws-tok-count to ws-count
+		move 'Y' to ws-use-count
+	end-if
+
+	if function trim( ws-tok-num3 ) not = spaces
+		and function trim( ws-tok-num3 ) is numeric
+		move ws-tok-num3 to num3
+	end-if
+
+	if function trim( ws-tok-outfile ) not = spaces
+		move ws-tok-outfile to ws-out-file
+		move 'Y' to ws-write-out
+		open output pairs-file
+	end-if
+
+	compute ws-dummy = function random( ws-seed )
+
+	if ws-use-count = 'Y'
+		perform generate-one-pair ws-count times
+		perform show-stats
+	else
+		perform generate-one-pair until 1 = 2
+	end-if
+
+	if ws-write-out = 'Y'
+		close pairs-file
+	end-if
+	stop run.
+
+generate-one-pair.
 	compute num1 = function random * num3
 	compute num2 = function random * num3
-	display num1 " " num2 with no advancing
-end-perform.
+
+	if ws-write-out = 'Y'
+		move spaces to pair-record
+		move num1 to ws-disp1
+		move num2 to ws-disp2
+		move ws-disp1 to pair-record( 1:21 )
+		move ws-disp2 to pair-record( 23:21 )
+		write pair-record
+	else
+		display num1 " " num2 with no advancing
+	end-if
+
+	add num1 to ws-sum1
+	add num2 to ws-sum2
+	compute ws-sumsq1 = ws-sumsq1 + num1 * num1
+	compute ws-sumsq2 = ws-sumsq2 + num2 * num2
+	add 1 to ws-loop-idx
+exit.
+
+show-stats.
+	if ws-loop-idx > 0
+		compute ws-mean1 = ws-sum1 / ws-loop-idx
+		compute ws-mean2 = ws-sum2 / ws-loop-idx
+		compute ws-var1 = ( ws-sumsq1 / ws-loop-idx ) - ( ws-mean1 * ws-mean1 )
+		compute ws-var2 = ( ws-sumsq2 / ws-loop-idx ) - ( ws-mean2 * ws-mean2 )
+		display " "
+		display "pairs generated: " ws-loop-idx
+		display "num1 mean: " ws-mean1 " variance: " ws-var1
+		display "num2 mean: " ws-mean2 " variance: " ws-var2
+	end-if
+exit.
